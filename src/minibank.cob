@@ -11,6 +11,21 @@
                FILE STATUS IS WS-FILE-STATUS.
            SELECT DepositFile ASSIGN TO "data/deposit_request.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WithdrawalFile ASSIGN TO "data/withdrawal_request.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT StatementFile ASSIGN TO "data/statement_extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GLExtractFile ASSIGN TO "data/gl_extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL TransactionHistoryFile
+               ASSIGN TO "data/transaction_history.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Hist-Txn-ID
+               FILE STATUS IS WS-FILE-STATUS.
 
            SELECT StaticFile ASSIGN TO "data/static.dat"
                ORGANIZATION IS INDEXED
@@ -28,13 +43,37 @@
        FILE SECTION.
        FD AccountFile.
        01 Account-Record.
-           05 Acc-ID       PIC X(10).
-           05 Acc-Name     PIC X(20).
-           05 Balance      PIC 9(12)V99.
+           05 Acc-ID           PIC X(10).
+           05 Acc-Name         PIC X(20).
+           05 Balance          PIC S9(12)V99.
+           05 Acc-Type         PIC X.   *> "S" Savings or "C" Checking
+           05 Overdraft-Limit  PIC 9(12)V99.
 
        FD DepositFile.
        01 Deposit-Line     PIC X(80).
 
+       FD WithdrawalFile.
+       01 Withdrawal-Line  PIC X(80).
+
+       FD StatementFile.
+       01 Statement-Line   PIC X(100).
+
+       FD GLExtractFile.
+       01 GL-Extract-Record.
+           05 GL-Acc-ID      PIC X(10).
+           05 GL-Acc-Name    PIC X(20).
+           05 GL-Balance     PIC -(13)9.99.
+           05 GL-AsOf-Date   PIC X(10).
+
+       FD TransactionHistoryFile.
+       01 Txn-History-Record.
+           05 Hist-Txn-ID             PIC 9(8).
+           05 Hist-Txn-DateTime       PIC X(19).
+           05 Hist-Txn-Type           PIC X(10).
+           05 Hist-Txn-Account        PIC X(10).
+           05 Hist-Txn-Amount         PIC 9(12)V99.
+           05 Hist-Txn-Balance-After  PIC S9(12)V99.
+
        FD StaticFile.
        01 Static-Record.
            05 Static-Key    PIC X(20).
@@ -47,9 +86,10 @@
            05 Txn-Type         PIC X(10).            *> "Deposit" or "Withdraw"
            05 Txn-Account      PIC X(10).
            05 Txn-Amount       PIC 9(12)V99.
+           05 Txn-Balance-After PIC S9(12)V99.
 
        WORKING-STORAGE SECTION.
-       01 WS-CHOICE         PIC 9.
+       01 WS-CHOICE         PIC 99.
        01 WS-ID             PIC X(10).
        01 WS-NAME           PIC X(20).
        01 WS-AMOUNT         PIC 9(12)V99.
@@ -61,7 +101,58 @@
        01 WS-DEPOSIT-ID     PIC X(10).
        01 WS-DEPOSIT-AMOUNT PIC X(10).
        01 WS-DEP-AMOUNT-NUM PIC 9(12)V99.
- 
+       01 WS-WITHDRAWAL-ID      PIC X(10).
+       01 WS-WITHDRAWAL-AMOUNT  PIC X(10).
+       01 WS-WD-AMOUNT-NUM      PIC 9(12)V99.
+
+       01 WS-RECON-TABLE.
+           05 RECON-ENTRY OCCURS 2000 TIMES.
+               10 RECON-ACC-ID  PIC X(10).
+               10 RECON-NET     PIC S9(12)V99.
+       01 WS-RECON-COUNT        PIC 9(4) VALUE 0.
+       01 WS-RECON-IDX          PIC 9(4).
+       01 WS-RECON-FOUND        PIC X.
+       01 WS-RECON-SIGNED-AMT   PIC S9(12)V99.
+       01 WS-RECON-EXPECTED     PIC S9(12)V99.
+       01 WS-RECON-BALANCE      PIC S9(12)V99.
+
+       01 WS-INTEREST-RATE      PIC 9V9(4).
+       01 WS-INTEREST-AMT       PIC S9(12)V99.
+
+       01 WS-ACC-TYPE           PIC X.
+       01 WS-OVERDRAFT-LIMIT    PIC 9(12)V99.
+       01 WS-UPDATE-OK          PIC X.
+
+       01 WS-DEP-LINE-NUM       PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-NUM     PIC 9(8) VALUE 0.
+       01 WS-RESUME-CHOICE      PIC X.
+
+       01 WS-BAL-TEXT           PIC -(13)9.99.
+       01 WS-STMT-AMT-TEXT      PIC Z(11)9.99.
+
+       01 WS-STMT-ACC-ID        PIC X(10).
+       01 WS-STMT-FROM          PIC X(10).
+       01 WS-STMT-TO            PIC X(10).
+       01 WS-STMT-DATE10        PIC X(10).
+       01 WS-STMT-OPENING       PIC S9(12)V99 VALUE 0.
+       01 WS-STMT-CLOSING       PIC S9(12)V99 VALUE 0.
+       01 WS-STMT-FOUND-ANY     PIC X.
+       01 WS-STMT-TABLE.
+           05 STMT-ENTRY OCCURS 1000 TIMES.
+               10 STMT-TXN-ID       PIC 9(8).
+               10 STMT-TXN-DATETIME PIC X(19).
+               10 STMT-TXN-TYPE     PIC X(10).
+               10 STMT-TXN-AMOUNT   PIC 9(12)V99.
+               10 STMT-TXN-BAL      PIC S9(12)V99.
+       01 WS-STMT-COUNT         PIC 9(4) VALUE 0.
+       01 WS-STMT-IDX           PIC 9(4).
+
+       01 WS-MIN-DEPOSIT-REQUIRED PIC 9(12)V99 VALUE 100.00.
+       01 WS-MIN-DEPOSIT          PIC 9(12)V99.
+
+       01 WS-ARCHIVE-CUTOFF       PIC X(10).
+       01 WS-ARCHIVE-COUNT        PIC 9(6) VALUE 0.
+
        01 WS-LAST-ID-NUMERIC   PIC 9(10).
        01 WS-LAST-ID-STRING    PIC X(10).
        01 WS-TEMP-KEY          PIC X(20).
@@ -87,11 +178,17 @@
            DISPLAY "2. Deposit"
            DISPLAY "3. Withdraw"
            DISPLAY "4. Process Deposit File"
-           DISPLAY "5. Balance Check"
-           DISPLAY "6. Display Accounts"
-           DISPLAY "7. Delete Account"
-           DISPLAY "8. Transaction Log View"
-           DISPLAY "9. Exit"
+           DISPLAY "5. Process Withdrawal File"
+           DISPLAY "6. Balance Check"
+           DISPLAY "7. Display Accounts"
+           DISPLAY "8. Delete Account"
+           DISPLAY "9. Transaction Log View"
+           DISPLAY "10. End-of-Day Reconciliation Report"
+           DISPLAY "11. Interest Accrual Batch"
+           DISPLAY "12. Account Statement Extract"
+           DISPLAY "13. General Ledger Extract Feed"
+           DISPLAY "14. Month-End Transaction Archival"
+           DISPLAY "15. Exit"
            DISPLAY "Enter Choice: "
            ACCEPT WS-CHOICE
            EVALUATE WS-CHOICE
@@ -99,11 +196,17 @@
              WHEN 2 PERFORM DEPOSIT
              WHEN 3 PERFORM WITHDRAW
              WHEN 4 PERFORM PROCESS-DEPOSIT-FILE
-             WHEN 5 PERFORM BALANCE-CHECK
-             WHEN 6 PERFORM DISPLAY-ACCOUNTS
-             WHEN 7 PERFORM DELETE-ACCOUNT
-             WHEN 8 PERFORM TRANSACTION-LOG-VIEW
-             WHEN 9
+             WHEN 5 PERFORM PROCESS-WITHDRAWAL-FILE
+             WHEN 6 PERFORM BALANCE-CHECK
+             WHEN 7 PERFORM DISPLAY-ACCOUNTS
+             WHEN 8 PERFORM DELETE-ACCOUNT
+             WHEN 9 PERFORM TRANSACTION-LOG-VIEW
+             WHEN 10 PERFORM RECONCILIATION-REPORT
+             WHEN 11 PERFORM INTEREST-ACCRUAL
+             WHEN 12 PERFORM ACCOUNT-STATEMENT-EXTRACT
+             WHEN 13 PERFORM GL-EXTRACT-FEED
+             WHEN 14 PERFORM MONTH-END-ARCHIVAL
+             WHEN 15
                DISPLAY "Goodbye!"
                STOP RUN
              WHEN OTHER
@@ -112,6 +215,60 @@
            PERFORM MENU-LOOP.
 
        CREATE-ACCOUNT.
+           DISPLAY "Enter Account Name: " ACCEPT WS-NAME
+           PERFORM CHECK-DUPLICATE-NAME
+           IF FOUND
+               DISPLAY
+                 "Account already exists with that name. Not created."
+           ELSE
+               PERFORM ALLOCATE-ACCOUNT-ID
+               MOVE WS-NAME TO Acc-Name
+
+               DISPLAY "Enter Account Type (S-Savings/C-Checking): "
+               ACCEPT WS-ACC-TYPE
+               MOVE FUNCTION UPPER-CASE(WS-ACC-TYPE) TO Acc-Type
+               PERFORM UNTIL Acc-Type = "S" OR Acc-Type = "C"
+                   DISPLAY "Invalid account type. Enter S or C: "
+                   ACCEPT WS-ACC-TYPE
+                   MOVE FUNCTION UPPER-CASE(WS-ACC-TYPE) TO Acc-Type
+               END-PERFORM
+               IF Acc-Type = "C"
+                   DISPLAY "Enter Overdraft Limit: "
+                   ACCEPT WS-OVERDRAFT-LIMIT
+                   MOVE WS-OVERDRAFT-LIMIT TO Overdraft-Limit
+               ELSE
+                   MOVE 0 TO Overdraft-Limit
+               END-IF
+
+               PERFORM PROMPT-MIN-DEPOSIT
+               MOVE WS-MIN-DEPOSIT TO Balance
+
+               OPEN I-O AccountFile
+               WRITE Account-Record
+               DISPLAY "Account Created with ID: " Acc-ID
+               CLOSE AccountFile
+
+               MOVE "D" TO WS-MODE
+               MOVE Acc-ID TO WS-ID
+               MOVE WS-MIN-DEPOSIT TO WS-AMOUNT
+               PERFORM LOG-TRANSACTION
+           END-IF.
+
+       CHECK-DUPLICATE-NAME.
+           MOVE 'N' TO WS-FOUND
+           OPEN INPUT AccountFile
+           PERFORM UNTIL WS-FILE-STATUS = "10" OR FOUND
+               READ AccountFile INTO Account-Record
+                   AT END MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       IF Acc-Name = WS-NAME
+                           MOVE 'Y' TO WS-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AccountFile.
+
+       ALLOCATE-ACCOUNT-ID.
            MOVE "LAST-ID" TO Static-Key
            OPEN I-O StaticFile
 
@@ -132,17 +289,20 @@
              INVALID KEY
                  WRITE Static-Record
            END-REWRITE
-           
-           CLOSE StaticFile
 
-           DISPLAY "Enter Account Name: " ACCEPT WS-NAME
-            MOVE 0 TO Balance
-           MOVE WS-NAME TO Acc-Name
+           CLOSE StaticFile.
 
-           OPEN I-O AccountFile
-           WRITE Account-Record
-           DISPLAY "Account Created with ID: " Acc-ID
-           CLOSE AccountFile.
+       PROMPT-MIN-DEPOSIT.
+           MOVE 0 TO WS-MIN-DEPOSIT
+           PERFORM UNTIL WS-MIN-DEPOSIT >= WS-MIN-DEPOSIT-REQUIRED
+               DISPLAY "Enter Initial Deposit (minimum "
+                   WS-MIN-DEPOSIT-REQUIRED "): "
+               ACCEPT WS-MIN-DEPOSIT
+               IF WS-MIN-DEPOSIT < WS-MIN-DEPOSIT-REQUIRED
+                   DISPLAY "Initial deposit is below the minimum "
+                       "opening deposit."
+               END-IF
+           END-PERFORM.
 
        DEPOSIT.
            MOVE "D" TO WS-MODE
@@ -158,6 +318,7 @@
 
 
        UPDATE-BALANCE.
+           MOVE 'N' TO WS-UPDATE-OK
            OPEN I-O AccountFile
            MOVE WS-ID TO Acc-ID
            READ AccountFile KEY IS Acc-ID
@@ -167,34 +328,82 @@
                    IF WS-MODE = "D"
                        ADD WS-AMOUNT TO Balance
                        REWRITE Account-Record
+                       MOVE 'Y' TO WS-UPDATE-OK
                        DISPLAY "Deposit successful."
                    ELSE
-                       IF Balance >= WS-AMOUNT
+                       IF Balance + Overdraft-Limit >= WS-AMOUNT
                            SUBTRACT WS-AMOUNT FROM Balance
                            REWRITE Account-Record
+                           MOVE 'Y' TO WS-UPDATE-OK
                            DISPLAY "Withdrawal successful."
                        ELSE
                            DISPLAY "Insufficient funds."
                        END-IF
                    END-IF
            END-READ
-           PERFORM LOG-TRANSACTION
+           IF WS-UPDATE-OK = 'Y'
+               PERFORM LOG-TRANSACTION
+           END-IF
            CLOSE AccountFile.
 
        PROCESS-DEPOSIT-FILE.
            MOVE "D" TO WS-MODE
+           MOVE 0 TO WS-DEP-LINE-NUM
+           PERFORM CHECK-DEPOSIT-CHECKPOINT
            DISPLAY "Processing deposit file..."
            OPEN INPUT DepositFile
            PERFORM UNTIL WS-FILE-STATUS = "10"
                READ DepositFile INTO Deposit-Line
                    AT END MOVE "10" TO WS-FILE-STATUS
                    NOT AT END
-                       PERFORM PARSE-DEPOSIT-LINE
-                       MOVE WS-DEPOSIT-ID TO WS-ID
-                       MOVE WS-DEP-AMOUNT-NUM TO WS-AMOUNT
-                       PERFORM UPDATE-BALANCE
+                       ADD 1 TO WS-DEP-LINE-NUM
+                       IF WS-DEP-LINE-NUM > WS-CHECKPOINT-NUM
+                           PERFORM PARSE-DEPOSIT-LINE
+                           MOVE WS-DEPOSIT-ID TO WS-ID
+                           MOVE WS-DEP-AMOUNT-NUM TO WS-AMOUNT
+                           PERFORM UPDATE-BALANCE
+                           IF WS-UPDATE-OK = 'Y'
+                               PERFORM SAVE-DEPOSIT-CHECKPOINT
+                           END-IF
+                       END-IF
            END-PERFORM
-           CLOSE DepositFile.
+           CLOSE DepositFile
+           MOVE 0 TO WS-DEP-LINE-NUM
+           PERFORM SAVE-DEPOSIT-CHECKPOINT.
+
+       CHECK-DEPOSIT-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-NUM
+           MOVE "DEP-CHECKPOINT" TO Static-Key
+           OPEN I-O StaticFile
+           READ StaticFile
+               INVALID KEY
+                   MOVE 0 TO WS-CHECKPOINT-NUM
+               NOT INVALID KEY
+                   MOVE FUNCTION NUMVAL(Static-Value)
+                       TO WS-CHECKPOINT-NUM
+           END-READ
+           CLOSE StaticFile
+
+           IF WS-CHECKPOINT-NUM > 0
+               DISPLAY "Previous deposit batch stopped after line "
+                   WS-CHECKPOINT-NUM
+               DISPLAY "Resume from checkpoint? (Y/N): "
+               ACCEPT WS-RESUME-CHOICE
+               IF WS-RESUME-CHOICE NOT = "Y" AND
+                  WS-RESUME-CHOICE NOT = "y"
+                   MOVE 0 TO WS-CHECKPOINT-NUM
+               END-IF
+           END-IF.
+
+       SAVE-DEPOSIT-CHECKPOINT.
+           MOVE "DEP-CHECKPOINT" TO Static-Key
+           OPEN I-O StaticFile
+           MOVE FUNCTION NUMVAL-C(WS-DEP-LINE-NUM) TO Static-Value
+           REWRITE Static-Record
+               INVALID KEY
+                   WRITE Static-Record
+           END-REWRITE
+           CLOSE StaticFile.
 
        PARSE-DEPOSIT-LINE.
            UNSTRING Deposit-Line
@@ -203,6 +412,29 @@
            END-UNSTRING
            MOVE FUNCTION NUMVAL(WS-DEPOSIT-AMOUNT) TO WS-DEP-AMOUNT-NUM.
 
+       PROCESS-WITHDRAWAL-FILE.
+           MOVE "W" TO WS-MODE
+           DISPLAY "Processing withdrawal file..."
+           OPEN INPUT WithdrawalFile
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ WithdrawalFile INTO Withdrawal-Line
+                   AT END MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM PARSE-WITHDRAWAL-LINE
+                       MOVE WS-WITHDRAWAL-ID TO WS-ID
+                       MOVE WS-WD-AMOUNT-NUM TO WS-AMOUNT
+                       PERFORM UPDATE-BALANCE
+           END-PERFORM
+           CLOSE WithdrawalFile.
+
+       PARSE-WITHDRAWAL-LINE.
+           UNSTRING Withdrawal-Line
+             DELIMITED BY "|"
+             INTO WS-WITHDRAWAL-ID WS-WITHDRAWAL-AMOUNT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-WITHDRAWAL-AMOUNT)
+               TO WS-WD-AMOUNT-NUM.
+
        DISPLAY-ACCOUNTS.
            OPEN I-O AccountFile
            DISPLAY "Current Accounts:"
@@ -211,7 +443,9 @@
                READ AccountFile INTO Account-Record
                    AT END MOVE "10" TO WS-FILE-STATUS
                    NOT AT END
-           DISPLAY "ID: " Acc-ID " Name: " Acc-Name " Balance: " Balance
+                       MOVE Balance TO WS-BAL-TEXT
+                       DISPLAY "ID: " Acc-ID " Name: " Acc-Name
+                           " Balance: " WS-BAL-TEXT
                END-READ
            END-PERFORM
            CLOSE AccountFile.
@@ -225,7 +459,8 @@
               INVALID KEY
                    DISPLAY "Account not found."
               NOT INVALID KEY
-               DISPLAY "Balance for Account ID " Acc-ID ": " Balance
+               MOVE Balance TO WS-BAL-TEXT
+               DISPLAY "Balance for Account ID " Acc-ID ": " WS-BAL-TEXT
             END-READ
             CLOSE AccountFile.
 
@@ -286,11 +521,12 @@
            MOVE WS-ID       TO Txn-Account
            MOVE WS-AMOUNT   TO Txn-Amount
            MOVE WS-NOW      TO Txn-DateTime
-           IF WS-MODE = "D"
-               MOVE "Deposit" TO Txn-Type
-           ELSE
-               MOVE "Withdraw" TO Txn-Type
-           END-IF
+           MOVE Balance     TO Txn-Balance-After
+           EVALUATE WS-MODE
+               WHEN "D" MOVE "Deposit"  TO Txn-Type
+               WHEN "W" MOVE "Withdraw" TO Txn-Type
+               WHEN OTHER MOVE "Interest" TO Txn-Type
+           END-EVALUATE
        
            OPEN I-O TransactionFile
            WRITE Txn-Record
@@ -311,7 +547,387 @@
                        DISPLAY "Amount: " Txn-Amount
                        DISPLAY "Date/Time: " Txn-DateTime
                        DISPLAY "Type: " Txn-Type
+                       MOVE Txn-Balance-After TO WS-BAL-TEXT
+                       DISPLAY "Balance After: " WS-BAL-TEXT
                        DISPLAY "-----------*******-----------"
                END-READ
            END-PERFORM
            CLOSE TransactionFile.
+
+       RECONCILIATION-REPORT.
+           MOVE 0 TO WS-RECON-COUNT
+           OPEN INPUT TransactionFile
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ TransactionFile INTO Txn-Record
+                   AT END MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM RECON-ACCUMULATE
+               END-READ
+           END-PERFORM
+           CLOSE TransactionFile
+
+           OPEN INPUT TransactionHistoryFile
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ TransactionHistoryFile INTO Txn-History-Record
+                   AT END MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM RECON-ACCUMULATE-HIST
+               END-READ
+           END-PERFORM
+           CLOSE TransactionHistoryFile
+
+           DISPLAY "=============================================="
+           DISPLAY "   End-of-Day Reconciliation Report"
+           DISPLAY "=============================================="
+
+           OPEN INPUT AccountFile
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ AccountFile INTO Account-Record
+                   AT END MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM RECON-COMPARE
+               END-READ
+           END-PERFORM
+           CLOSE AccountFile
+
+           DISPLAY "=============================================="
+           DISPLAY "   Reconciliation Report Complete"
+           DISPLAY "==============================================".
+
+       RECON-ACCUMULATE.
+           IF Txn-Type = "Withdraw"
+               COMPUTE WS-RECON-SIGNED-AMT = 0 - Txn-Amount
+           ELSE
+               MOVE Txn-Amount TO WS-RECON-SIGNED-AMT
+           END-IF
+
+           MOVE 'N' TO WS-RECON-FOUND
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-COUNT
+               IF RECON-ACC-ID(WS-RECON-IDX) = Txn-Account
+                   ADD WS-RECON-SIGNED-AMT TO RECON-NET(WS-RECON-IDX)
+                   MOVE 'Y' TO WS-RECON-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-RECON-FOUND = 'N'
+               IF WS-RECON-COUNT < 2000
+                   ADD 1 TO WS-RECON-COUNT
+                   MOVE Txn-Account TO RECON-ACC-ID(WS-RECON-COUNT)
+                   MOVE WS-RECON-SIGNED-AMT TO RECON-NET(WS-RECON-COUNT)
+               ELSE
+                   DISPLAY
+                     "WARNING: reconciliation table full - "
+                     "results truncated, account " Txn-Account
+                     " omitted"
+               END-IF
+           END-IF.
+
+       RECON-ACCUMULATE-HIST.
+           IF Hist-Txn-Type = "Withdraw"
+               COMPUTE WS-RECON-SIGNED-AMT = 0 - Hist-Txn-Amount
+           ELSE
+               MOVE Hist-Txn-Amount TO WS-RECON-SIGNED-AMT
+           END-IF
+
+           MOVE 'N' TO WS-RECON-FOUND
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-COUNT
+               IF RECON-ACC-ID(WS-RECON-IDX) = Hist-Txn-Account
+                   ADD WS-RECON-SIGNED-AMT TO RECON-NET(WS-RECON-IDX)
+                   MOVE 'Y' TO WS-RECON-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-RECON-FOUND = 'N'
+               IF WS-RECON-COUNT < 2000
+                   ADD 1 TO WS-RECON-COUNT
+                   MOVE Hist-Txn-Account TO RECON-ACC-ID(WS-RECON-COUNT)
+                   MOVE WS-RECON-SIGNED-AMT TO RECON-NET(WS-RECON-COUNT)
+               ELSE
+                   DISPLAY
+                     "WARNING: reconciliation table full - "
+                     "results truncated, account " Hist-Txn-Account
+                     " omitted"
+               END-IF
+           END-IF.
+
+       RECON-COMPARE.
+           MOVE 'N' TO WS-RECON-FOUND
+           MOVE 0 TO WS-RECON-EXPECTED
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-COUNT
+               IF RECON-ACC-ID(WS-RECON-IDX) = Acc-ID
+                   MOVE RECON-NET(WS-RECON-IDX) TO WS-RECON-EXPECTED
+                   MOVE 'Y' TO WS-RECON-FOUND
+               END-IF
+           END-PERFORM
+
+           MOVE Balance TO WS-RECON-BALANCE
+           IF WS-RECON-EXPECTED NOT = WS-RECON-BALANCE
+               DISPLAY "DISCREPANCY - Account: " Acc-ID
+               MOVE Balance TO WS-BAL-TEXT
+               DISPLAY "   Ledger Balance:      " WS-BAL-TEXT
+               MOVE WS-RECON-EXPECTED TO WS-BAL-TEXT
+               DISPLAY "   Transaction Total:   " WS-BAL-TEXT
+           END-IF.
+
+       INTEREST-ACCRUAL.
+           DISPLAY "Enter interest rate (e.g. 0.0050 for 0.50%): "
+           ACCEPT WS-INTEREST-RATE
+           OPEN I-O AccountFile
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ AccountFile INTO Account-Record
+                   AT END MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM POST-INTEREST
+               END-READ
+           END-PERFORM
+           CLOSE AccountFile
+           DISPLAY "Interest accrual complete.".
+
+       POST-INTEREST.
+           IF Balance > 0
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                   Balance * WS-INTEREST-RATE
+               IF WS-INTEREST-AMT > 0
+                   ADD WS-INTEREST-AMT TO Balance
+                   REWRITE Account-Record
+                   MOVE "I" TO WS-MODE
+                   MOVE Acc-ID TO WS-ID
+                   MOVE WS-INTEREST-AMT TO WS-AMOUNT
+                   PERFORM LOG-TRANSACTION
+                   DISPLAY "Interest posted for " Acc-ID ": "
+                       WS-INTEREST-AMT
+               END-IF
+           END-IF.
+
+       ACCOUNT-STATEMENT-EXTRACT.
+           DISPLAY "Enter Account ID: "
+           ACCEPT WS-STMT-ACC-ID
+           PERFORM CHECK-STMT-ACCOUNT-EXISTS
+           IF NOT-FOUND
+               DISPLAY "Account not found. Statement not generated."
+           ELSE
+               DISPLAY "Enter From Date (yyyy-mm-dd): "
+               ACCEPT WS-STMT-FROM
+               DISPLAY "Enter To Date (yyyy-mm-dd): "
+               ACCEPT WS-STMT-TO
+
+               MOVE 0 TO WS-STMT-OPENING
+               MOVE 0 TO WS-STMT-CLOSING
+               MOVE 0 TO WS-STMT-COUNT
+               MOVE 'N' TO WS-STMT-FOUND-ANY
+
+               OPEN INPUT TransactionHistoryFile
+               PERFORM UNTIL WS-FILE-STATUS = "10"
+                   READ TransactionHistoryFile INTO Txn-History-Record
+                       AT END MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           IF Hist-Txn-Account = WS-STMT-ACC-ID
+                               PERFORM STMT-EVALUATE-TXN-HIST
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionHistoryFile
+
+               OPEN INPUT TransactionFile
+               PERFORM UNTIL WS-FILE-STATUS = "10"
+                   READ TransactionFile INTO Txn-Record
+                       AT END MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           IF Txn-Account = WS-STMT-ACC-ID
+                               PERFORM STMT-EVALUATE-TXN
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionFile
+
+               IF WS-STMT-FOUND-ANY = 'N'
+                   MOVE WS-STMT-OPENING TO WS-STMT-CLOSING
+               END-IF
+
+               PERFORM WRITE-STATEMENT-FILE
+               DISPLAY
+                 "Statement written to data/statement_extract.txt"
+           END-IF.
+
+       CHECK-STMT-ACCOUNT-EXISTS.
+           OPEN INPUT AccountFile
+           MOVE WS-STMT-ACC-ID TO Acc-ID
+           READ AccountFile KEY IS Acc-ID
+               INVALID KEY MOVE 'N' TO WS-FOUND
+               NOT INVALID KEY MOVE 'Y' TO WS-FOUND
+           END-READ
+           CLOSE AccountFile.
+
+       STMT-EVALUATE-TXN-HIST.
+           MOVE Hist-Txn-DateTime(1:10) TO WS-STMT-DATE10
+           IF WS-STMT-DATE10 < WS-STMT-FROM
+               MOVE Hist-Txn-Balance-After TO WS-STMT-OPENING
+           ELSE
+               IF WS-STMT-DATE10 <= WS-STMT-TO
+                   IF WS-STMT-COUNT < 1000
+                       ADD 1 TO WS-STMT-COUNT
+                       MOVE Hist-Txn-ID TO STMT-TXN-ID(WS-STMT-COUNT)
+                       MOVE Hist-Txn-DateTime TO
+                           STMT-TXN-DATETIME(WS-STMT-COUNT)
+                       MOVE Hist-Txn-Type TO
+                           STMT-TXN-TYPE(WS-STMT-COUNT)
+                       MOVE Hist-Txn-Amount TO
+                           STMT-TXN-AMOUNT(WS-STMT-COUNT)
+                       MOVE Hist-Txn-Balance-After TO
+                           STMT-TXN-BAL(WS-STMT-COUNT)
+                   ELSE
+                       DISPLAY
+                         "WARNING: statement table full - "
+                         "results truncated for account "
+                         WS-STMT-ACC-ID
+                   END-IF
+                   MOVE Hist-Txn-Balance-After TO WS-STMT-CLOSING
+                   MOVE 'Y' TO WS-STMT-FOUND-ANY
+               END-IF
+           END-IF.
+
+       STMT-EVALUATE-TXN.
+           MOVE Txn-DateTime(1:10) TO WS-STMT-DATE10
+           IF WS-STMT-DATE10 < WS-STMT-FROM
+               MOVE Txn-Balance-After TO WS-STMT-OPENING
+           ELSE
+               IF WS-STMT-DATE10 <= WS-STMT-TO
+                   IF WS-STMT-COUNT < 1000
+                       ADD 1 TO WS-STMT-COUNT
+                       MOVE Txn-ID TO STMT-TXN-ID(WS-STMT-COUNT)
+                       MOVE Txn-DateTime TO
+                           STMT-TXN-DATETIME(WS-STMT-COUNT)
+                       MOVE Txn-Type TO
+                           STMT-TXN-TYPE(WS-STMT-COUNT)
+                       MOVE Txn-Amount TO
+                           STMT-TXN-AMOUNT(WS-STMT-COUNT)
+                       MOVE Txn-Balance-After TO
+                           STMT-TXN-BAL(WS-STMT-COUNT)
+                   ELSE
+                       DISPLAY
+                         "WARNING: statement table full - "
+                         "results truncated for account "
+                         WS-STMT-ACC-ID
+                   END-IF
+                   MOVE Txn-Balance-After TO WS-STMT-CLOSING
+                   MOVE 'Y' TO WS-STMT-FOUND-ANY
+               END-IF
+           END-IF.
+
+       WRITE-STATEMENT-FILE.
+           OPEN OUTPUT StatementFile
+           MOVE SPACES TO Statement-Line
+           STRING "Account Statement for: " WS-STMT-ACC-ID
+               DELIMITED BY SIZE INTO Statement-Line
+           WRITE Statement-Line
+
+           MOVE SPACES TO Statement-Line
+           STRING "Period: " WS-STMT-FROM " to " WS-STMT-TO
+               DELIMITED BY SIZE INTO Statement-Line
+           WRITE Statement-Line
+
+           MOVE WS-STMT-OPENING TO WS-BAL-TEXT
+           MOVE SPACES TO Statement-Line
+           STRING "Opening Balance: " WS-BAL-TEXT
+               DELIMITED BY SIZE INTO Statement-Line
+           WRITE Statement-Line
+
+           MOVE SPACES TO Statement-Line
+           STRING "----------------------------------------"
+               DELIMITED BY SIZE INTO Statement-Line
+           WRITE Statement-Line
+
+           PERFORM VARYING WS-STMT-IDX FROM 1 BY 1
+                   UNTIL WS-STMT-IDX > WS-STMT-COUNT
+               PERFORM WRITE-STATEMENT-ENTRY
+           END-PERFORM
+
+           MOVE SPACES TO Statement-Line
+           STRING "----------------------------------------"
+               DELIMITED BY SIZE INTO Statement-Line
+           WRITE Statement-Line
+
+           MOVE WS-STMT-CLOSING TO WS-BAL-TEXT
+           MOVE SPACES TO Statement-Line
+           STRING "Closing Balance: " WS-BAL-TEXT
+               DELIMITED BY SIZE INTO Statement-Line
+           WRITE Statement-Line
+
+           CLOSE StatementFile.
+
+       WRITE-STATEMENT-ENTRY.
+           MOVE STMT-TXN-BAL(WS-STMT-IDX) TO WS-BAL-TEXT
+           MOVE STMT-TXN-AMOUNT(WS-STMT-IDX) TO WS-STMT-AMT-TEXT
+           MOVE SPACES TO Statement-Line
+           STRING STMT-TXN-DATETIME(WS-STMT-IDX) " "
+               STMT-TXN-TYPE(WS-STMT-IDX) " "
+               WS-STMT-AMT-TEXT " Bal-After: " WS-BAL-TEXT
+               DELIMITED BY SIZE INTO Statement-Line
+           WRITE Statement-Line.
+
+       GL-EXTRACT-FEED.
+           PERFORM GET-DATE-TIME
+           OPEN OUTPUT GLExtractFile
+           OPEN INPUT AccountFile
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ AccountFile INTO Account-Record
+                   AT END MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM WRITE-GL-EXTRACT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE AccountFile
+           CLOSE GLExtractFile
+           DISPLAY "GL extract written to data/gl_extract.txt".
+
+       WRITE-GL-EXTRACT-RECORD.
+           MOVE Acc-ID       TO GL-Acc-ID
+           MOVE Acc-Name     TO GL-Acc-Name
+           MOVE Balance      TO GL-Balance
+           MOVE WS-NOW(1:10) TO GL-AsOf-Date
+           WRITE GL-Extract-Record.
+
+       MONTH-END-ARCHIVAL.
+           DISPLAY "Enter cutoff date (yyyy-mm-dd) -"
+           DISPLAY "transactions before this date will be archived: "
+           ACCEPT WS-ARCHIVE-CUTOFF
+           MOVE 0 TO WS-ARCHIVE-COUNT
+
+           OPEN I-O TransactionFile
+           OPEN I-O TransactionHistoryFile
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ TransactionFile INTO Txn-Record
+                   AT END MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       IF Txn-DateTime(1:10) < WS-ARCHIVE-CUTOFF
+                           PERFORM ARCHIVE-TXN-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionFile
+           CLOSE TransactionHistoryFile
+
+           DISPLAY "Archived " WS-ARCHIVE-COUNT
+               " transactions older than " WS-ARCHIVE-CUTOFF.
+
+       ARCHIVE-TXN-RECORD.
+           MOVE Txn-ID            TO Hist-Txn-ID
+           MOVE Txn-DateTime      TO Hist-Txn-DateTime
+           MOVE Txn-Type          TO Hist-Txn-Type
+           MOVE Txn-Account       TO Hist-Txn-Account
+           MOVE Txn-Amount        TO Hist-Txn-Amount
+           MOVE Txn-Balance-After TO Hist-Txn-Balance-After
+           WRITE Txn-History-Record
+               INVALID KEY
+                   DISPLAY "Txn-ID " Txn-ID
+                       " already present in history file - "
+                       "completing interrupted prior archival"
+                   DELETE TransactionFile
+                   ADD 1 TO WS-ARCHIVE-COUNT
+               NOT INVALID KEY
+                   DELETE TransactionFile
+                   ADD 1 TO WS-ARCHIVE-COUNT
+           END-WRITE.
